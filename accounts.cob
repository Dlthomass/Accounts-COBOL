@@ -1,11 +1,15 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. Accounts. 
-      * 
-      *    THIS PROGRAM COMPUTES AND PRINTS THE NEW YEAR-TO-DATE   
-      *    SALES, RETURNS, AND NET FOR EACH SALESPERSON IN THE     
-      *    SALESPERSON FILE.  THE PROGRAM ALSO ACCUMULATES AND   
-      *    PRINTS THE TOTAL NEW YEAR-TO-DATE SALES, RETURNS, AND 
-      *    NET FOR ALL SALESPEOPLE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Accounts.
+      *
+      *    THIS PROGRAM COMPUTES AND PRINTS THE AGED ACCOUNTS
+      *    RECEIVABLE BALANCE FOR EACH CUSTOMER IN THE CUSTOMER
+      *    FILE, WITH BRANCH SUBTOTALS AND A CREDIT-LIMIT EXCEPTION
+      *    LISTING.  THE PROGRAM ALSO ACCUMULATES AND PRINTS THE
+      *    GRAND TOTAL FOR ALL CUSTOMERS.
+      *
+      *    THE COMPANION PROGRAM SalesComm COMPUTES AND PRINTS THE
+      *    NEW YEAR-TO-DATE SALES, RETURNS, AND NET FOR EACH
+      *    SALESPERSON IN THE SALESPERSON FILE.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION. 
@@ -16,38 +20,190 @@
            SELECT CUSTOMER-FILE    ASSIGN TO "RECD1.dat"
                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE      ASSIGN TO "ACCTRPT.OUT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-      * 
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REPORT-STATUS.
+           SELECT OVER-LIMIT-FILE  ASSIGN TO "OVERLMT.OUT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-OVERLIMIT-STATUS.
+           SELECT VALID-EXCEPTION-FILE ASSIGN TO "VALIDEX.OUT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-VALIDEX-STATUS.
+           SELECT EXTRACT-FILE     ASSIGN TO "ACCTEXT.OUT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT CONTROL-FILE     ASSIGN TO "CTLREC.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT CHECKPOINT-FILE  ASSIGN TO "CHKPT.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT RUN-PARM-FILE    ASSIGN TO "RUNPARM.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RUNPARM-STATUS.
+           SELECT HISTORY-FILE     ASSIGN TO "PERIODHS.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT VARIANCE-FILE    ASSIGN TO "VARIANCE.OUT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-VARIANCE-STATUS.
+      *
        DATA DIVISION. 
        FILE SECTION.
        FD  CUSTOMER-FILE.
        01  CUSTOMER-DATA               PIC X(101). 
        FD  REPORT-FILE.
-       01  REPORT-DATA                 PIC X(132).
-       WORKING-STORAGE SECTION. 
+       01  REPORT-DATA                 PIC X(150).
+       FD  OVER-LIMIT-FILE.
+       01  OVER-LIMIT-DATA             PIC X(80).
+       FD  VALID-EXCEPTION-FILE.
+       01  VALID-EXCEPTION-DATA        PIC X(60).
+       FD  EXTRACT-FILE.
+       01  EXTRACT-DATA                PIC X(65).
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-RECORD-COUNT        PIC 9(6).
+           05  CTL-TOTAL-PREV-BALANCE  PIC 9(7)V99.
+           05  FILLER                  PIC X(5).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHK-CU-NUMBER               PIC X(5).
+           05  CHK-BRANCH-CODE             PIC X(4).
+           05  CHK-TOTAL-PREV-BALANCE      PIC 9(7)V99.
+           05  CHK-TOTAL-CUR-PURCHASES     PIC 9(7)V99.
+           05  CHK-TOTAL-CUR-PAYCREDS      PIC 9(7)V99.
+           05  CHK-TOTAL-CUR-BALANCE       PIC 9(7)V99.
+           05  CHK-TOTAL-BAL-30            PIC 9(7)V99.
+           05  CHK-TOTAL-BAL-60            PIC 9(7)V99.
+           05  CHK-TOTAL-BAL-90            PIC 9(7)V99.
+           05  CHK-TOTAL-BAL-120           PIC 9(7)V99.
+           05  CHK-BR-TOTAL-PREV-BALANCE   PIC 9(7)V99.
+           05  CHK-BR-TOTAL-CUR-PURCHASES  PIC 9(7)V99.
+           05  CHK-BR-TOTAL-CUR-PAYCREDS   PIC 9(7)V99.
+           05  CHK-BR-TOTAL-CUR-BALANCE    PIC 9(7)V99.
+           05  CHK-BR-TOTAL-BAL-30         PIC 9(7)V99.
+           05  CHK-BR-TOTAL-BAL-60         PIC 9(7)V99.
+           05  CHK-BR-TOTAL-BAL-90         PIC 9(7)V99.
+           05  CHK-BR-TOTAL-BAL-120        PIC 9(7)V99.
+           05  CHK-ACTUAL-RECORD-COUNT     PIC 9(6).
+           05  CHK-PAGE-COUNTER            PIC 9(5).
+       FD  RUN-PARM-FILE.
+       01  RUNPARM-RECORD.
+           05  RP-PERIOD-ID                PIC X(6).
+           05  RP-PRIOR-PERIOD-ID          PIC X(6).
+           05  RP-VARIANCE-FLAG            PIC X.
+           05  RP-PAGE-SIZE                PIC 9(3).
+           05  FILLER                      PIC X(4).
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-PERIOD-ID              PIC X(6).
+           05  HIST-CU-NUMBER              PIC X(5).
+           05  HIST-CU-NAME                PIC X(18).
+           05  HIST-CUR-BALANCE            PIC 9(7)V99.
+           05  FILLER                      PIC X(5).
+       FD  VARIANCE-FILE.
+       01  VARIANCE-DATA                   PIC X(95).
+       WORKING-STORAGE SECTION.
        01  WS-FLAGS.
-           05  WS-EOF-FLAG             PIC X. 
+           05  WS-EOF-FLAG             PIC X.
+           05  WS-VALID-RECORD-FLAG    PIC X.
+           05  WS-CONTROL-FOUND-FLAG   PIC X.
+           05  WS-CONTROL-STATUS       PIC XX.
+           05  WS-CHECKPOINT-STATUS    PIC XX.
+           05  WS-CHECKPOINT-EOF-FLAG  PIC X.
+           05  WS-RESTART-ACTIVE-FLAG  PIC X.
+           05  WS-RUNPARM-STATUS       PIC XX.
+           05  WS-HISTORY-STATUS       PIC XX.
+           05  WS-HISTORY-EOF-FLAG     PIC X.
+           05  WS-PARM-FOUND-FLAG      PIC X.
+           05  WS-REPORT-STATUS        PIC XX.
+           05  WS-OVERLIMIT-STATUS     PIC XX.
+           05  WS-VALIDEX-STATUS       PIC XX.
+           05  WS-EXTRACT-STATUS       PIC XX.
+           05  WS-VARIANCE-STATUS      PIC XX.
+       01  WS-RESTART-FIELDS.
+           05  WS-RESTART-CU-NUMBER    PIC X(5).
+       01  WS-PARM-FIELDS.
+           05  WS-PARM-PERIOD-ID       PIC X(6).
+           05  WS-PARM-PRIOR-PERIOD-ID PIC X(6).
+           05  WS-PARM-VARIANCE-FLAG   PIC X.
+       01  WS-PRIOR-CONTROL.
+           05  WS-PRIOR-ENTRY-COUNT    PIC 9(4)  VALUE ZERO.
+           05  WS-PRIOR-TOTAL-CUR-BALANCE PIC 9(7)V99.
+           05  WS-PRIOR-FOUND-FLAG     PIC X.
+           05  WS-PRIOR-TABLE-FULL-FLAG PIC X.
+       01  WS-PRIOR-PERIOD-TABLE.
+           05  WS-PRIOR-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-PRIOR-ENTRY-COUNT
+                   INDEXED BY WS-PR-IDX.
+               10  WS-PR-CU-NUMBER     PIC X(5).
+               10  WS-PR-CUR-BALANCE   PIC 9(7)V99.
+       01  WS-VARIANCE-FIELDS.
+           05  WS-VARIANCE-AMOUNT      PIC S9(7)V99.
+           05  WS-VARIANCE-RATIO       PIC S9V9(4).
+           05  WS-VARIANCE-PERCENT     PIC S9(3)V99.
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(4)  VALUE 100.
+           05  WS-CHECKPOINT-REMAINDER PIC 9(4).
+           05  WS-CHECKPOINT-QUOTIENT  PIC 9(4).
+       01  WS-VALIDATION-FIELDS.
+           05  WS-VALIDATION-REASON    PIC X(30).
        01  WS-COUNTERS.
-           05  WS-LINE-COUNTER         PIC 99.
-           05  WS-PAGE-COUNTER         PIC 99.
-       01  WS-COMPUTATIONAL-FIELDS. 
-           05  WS-PREV-BALANCE         PIC 9(6)V99. 
-           05  WS-CUR-PURCHASES        PIC 9(6)V99. 
+           05  WS-LINE-COUNTER         PIC 9(3).
+           05  WS-PAGE-COUNTER         PIC 9(5).
+           05  WS-LINES-PER-PAGE       PIC 9(3)  VALUE 24.
+       01  WS-COMPUTATIONAL-FIELDS.
+           05  WS-PREV-BALANCE         PIC 9(6)V99.
+           05  WS-CUR-PURCHASES        PIC 9(6)V99.
            05  WS-CUR-PAYCREDS         PIC 9(6)V99.
            05  WS-CUR-BALANCE          PIC 9(6)V99.
+           05  WS-BAL-30               PIC 9(6)V99.
+           05  WS-BAL-60               PIC 9(6)V99.
+           05  WS-BAL-90               PIC 9(6)V99.
+           05  WS-BAL-120              PIC 9(6)V99.
+           05  WS-CREDIT-LIMIT         PIC 9(6)V99.
+           05  WS-OVER-AMOUNT          PIC 9(6)V99.
        01  WS-TOTALING-FIELDS.
            05  WS-TOTAL-PREV-BALANCE   PIC 9(7)V99.
-           05  WS-TOTAL-CUR-PURCHASES  PIC 9(7)V99.                      
-           05  WS-TOTAL-CUR-PAYCREDS   PIC 9(7)V99. 
-           05  WS-TOTAL-CUR-BALANCE    PIC 9(7)V99.           
-       01  CUSTOMER-RECORD. 
+           05  WS-TOTAL-CUR-PURCHASES  PIC 9(7)V99.
+           05  WS-TOTAL-CUR-PAYCREDS   PIC 9(7)V99.
+           05  WS-TOTAL-CUR-BALANCE    PIC 9(7)V99.
+           05  WS-TOTAL-BAL-30         PIC 9(7)V99.
+           05  WS-TOTAL-BAL-60         PIC 9(7)V99.
+           05  WS-TOTAL-BAL-90         PIC 9(7)V99.
+           05  WS-TOTAL-BAL-120        PIC 9(7)V99.
+       01  WS-BRANCH-TOTALING-FIELDS.
+           05  WS-BR-TOTAL-PREV-BALANCE   PIC 9(7)V99.
+           05  WS-BR-TOTAL-CUR-PURCHASES  PIC 9(7)V99.
+           05  WS-BR-TOTAL-CUR-PAYCREDS   PIC 9(7)V99.
+           05  WS-BR-TOTAL-CUR-BALANCE    PIC 9(7)V99.
+           05  WS-BR-TOTAL-BAL-30         PIC 9(7)V99.
+           05  WS-BR-TOTAL-BAL-60         PIC 9(7)V99.
+           05  WS-BR-TOTAL-BAL-90         PIC 9(7)V99.
+           05  WS-BR-TOTAL-BAL-120        PIC 9(7)V99.
+       01  WS-BRANCH-CONTROL.
+           05  WS-CURRENT-BRANCH-CODE  PIC X(4).
+       01  WS-CONTROL-TOTALS.
+           05  WS-CTL-RECORD-COUNT     PIC 9(6).
+           05  WS-CTL-TOTAL-PREV-BALANCE PIC 9(7)V99.
+           05  WS-ACTUAL-RECORD-COUNT  PIC 9(6).
+       01  CUSTOMER-RECORD.
            05  CU-NUMBER               PIC XXXXX.
-           05  CU-NAME                 PIC X(18). 
-           05  FILLER                  PIC X(44).
+           05  CU-NAME                 PIC X(18).
+      * AGED BALANCE BREAKDOWN OF CU-PREV-BALANCE, SUPPLIED BY THE
+      * UPSTREAM EXTRACT.  CARVED OUT OF THE FORMER 44-BYTE FILLER.
+           05  CU-BAL-30               PIC 9(6)V99.
+           05  CU-BAL-60               PIC 9(6)V99.
+           05  CU-BAL-90               PIC 9(6)V99.
+           05  CU-BAL-120              PIC 9(6)V99.
+      * CREDIT LIMIT, ALSO CARVED OUT OF THE FORMER 44-BYTE FILLER.
+           05  CU-CREDIT-LIMIT         PIC 9(6)V99.
+      * BRANCH/SALESPERSON CODE, THE LAST OF THE FORMER 44-BYTE
+      * FILLER, USED TO CONTROL-BREAK THE REPORT.
+           05  CU-BRANCH-CODE          PIC X(4).
            05  CU-PREV-BALANCE         PIC 9(6)V99.
            05  CU-CUR-PURCHASES        PIC 9(6)V99.
-           05  CU-CUR-PAYMENTS         PIC 9(6)V99. 
-           05  CU-CUR-CREDITS          PIC 9(6)V99. 
+           05  CU-CUR-PAYMENTS         PIC 9(6)V99.
+           05  CU-CUR-CREDITS          PIC 9(6)V99.
            05  FILLER                  PIC XX.
        01  REPORT-TITLE-LINE.
            05  FILLER                  PIC X(20)  VALUE SPACES.
@@ -55,8 +211,8 @@
                    "CHRIS' BODACIOUS ACCOUNTS RECIEVABLE REPORT".
            05  FILLER                  PIC X(13)  VALUE SPACES.
            05  FILLER                  PIC X(5)   VALUE "PAGE ".
-           05  PAGE-NUM                PIC ZZ.
-           05  FILLER                  PIC X(49)  VALUE SPACES.
+           05  PAGE-NUM                PIC ZZZZ9.
+           05  FILLER                  PIC X(64)  VALUE SPACES.
        01  COLUMN-HEADING-LINE-1.
            05  FILLER                  PIC X      VALUE SPACES.
            05  FILLER                  PIC X(8)   VALUE
@@ -67,10 +223,10 @@
            05  FILLER                  PIC X(7)   VALUE SPACES.
            05  FILLER                  PIC X(23)  VALUE
                    "CURRENT         CURRENT".
-           05  FILLER                  PIC X(43)  VALUE SPACES.
+           05  FILLER                  PIC X(61)  VALUE SPACES.
        01  COLUMN-HEADING-LINE-2.
            05  FILLER                  PIC XX     VALUE SPACES.
-           05  FILLER                  PIC X(24)  VALUE 
+           05  FILLER                  PIC X(24)  VALUE
                    "NUMBER     CUSTOMER NAME".
            05  FILLER                  PIC X(9)   VALUE SPACES.
            05  FILLER                  PIC X(25)  VALUE
@@ -78,23 +234,41 @@
            05  FILLER                  PIC X(5)   VALUE SPACES.
            05  FILLER                  PIC X(24)  VALUE
                    "PMTS/CRDTS       BALANCE".
-           05  FILLER                  PIC X(43)  VALUE SPACES.
-       01  DETAIL-LINE. 
-           05  FILLER                  PIC X(3)   VALUE SPACES. 
+           05  FILLER                  PIC X(61)  VALUE SPACES.
+       01  COLUMN-HEADING-LINE-3.
+           05  FILLER                  PIC X(83)  VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "   30 DAYS".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "   60 DAYS".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "   90 DAYS".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "  120+DAYS".
+           05  FILLER                  PIC X(21)  VALUE SPACES.
+       01  DETAIL-LINE.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
            05  DL-NUMBER               PIC X(5).
-           05  FILLER                  PIC X(3)   VALUE SPACES. 
-           05  DL-NAME                 PIC X(18). 
-           05  FILLER                  PIC X(4)   VALUE SPACES. 
-           05  DL-PREV-BALANCE         PIC ZZZ,ZZZ.99. 
-           05  FILLER                  PIC XX     VALUE "CR". 
-           05  FILLER                  PIC X(5)   VALUE SPACES. 
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  DL-NAME                 PIC X(18).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  DL-PREV-BALANCE         PIC ZZZ,ZZZ.99.
+           05  FILLER                  PIC XX     VALUE "CR".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
            05  DL-CUR-PURCHASES        PIC ZZZ,ZZZ.99.
-           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
            05  DL-CUR-PAYCREDS         PIC ZZZ,ZZZ.99.
-           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
            05  DL-CUR-BALANCE          PIC ZZZ,ZZZ.99.
-           05  FILLER                  PIC XX     VALUE "CR". 
-           05  FILLER                  PIC X(40)  VALUE SPACES. 
+           05  FILLER                  PIC XX     VALUE "CR".
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DL-BAL-30               PIC ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  DL-BAL-60               PIC ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  DL-BAL-90               PIC ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  DL-BAL-120              PIC ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(21)  VALUE SPACES.
        01  TOTAL-LINE.
            05  FILLER                  PIC X(24)  VALUE SPACES.
            05  FILLER                  PIC X(7)   VALUE "TOTALS ".
@@ -106,20 +280,166 @@
            05  FILLER                  PIC XXX    VALUE SPACES.
            05  TL-TOTAL-CUR-BALANCE    PIC Z,ZZZ,ZZZ.99.
            05  FILLER                  PIC XX     VALUE "CR".
-           05  FILLER                  PIC X(40)  VALUE SPACES.
-      *                                       
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  TL-TOTAL-BAL-30         PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC XX     VALUE SPACES.
+           05  TL-TOTAL-BAL-60         PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC XX     VALUE SPACES.
+           05  TL-TOTAL-BAL-90         PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC XX     VALUE SPACES.
+           05  TL-TOTAL-BAL-120        PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+       01  BRANCH-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(7)   VALUE "BRANCH ".
+           05  BL-BRANCH-CODE          PIC X(4).
+           05  FILLER                  PIC X(10)  VALUE " SUBTOTAL ".
+           05  BL-TOTAL-PREV-BALANCE   PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(5)   VALUE "CR   ".
+           05  BL-TOTAL-CUR-PURCHASES  PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC XXX    VALUE SPACES.
+           05  BL-TOTAL-CUR-PAYCREDS   PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC XXX    VALUE SPACES.
+           05  BL-TOTAL-CUR-BALANCE    PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC XX     VALUE "CR".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  BL-TOTAL-BAL-30         PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC XX     VALUE SPACES.
+           05  BL-TOTAL-BAL-60         PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC XX     VALUE SPACES.
+           05  BL-TOTAL-BAL-90         PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC XX     VALUE SPACES.
+           05  BL-TOTAL-BAL-120        PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(9)   VALUE SPACES.
+       01  CONTROL-RESULT-LINE.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  CR-MESSAGE              PIC X(48).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "CTL CNT = ".
+           05  CR-CTL-COUNT            PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "ACT CNT = ".
+           05  CR-ACT-COUNT            PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "CTL BAL = ".
+           05  CR-CTL-BAL              PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE "ACT BAL = ".
+           05  CR-ACT-BAL              PIC Z,ZZZ,ZZZ.99.
+       01  OVER-LIMIT-HEADING-LINE.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(8)   VALUE "CUSTOMER".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(18)  VALUE
+                   "CUSTOMER NAME".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(12)  VALUE
+                   "CREDIT LIMIT".
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(15)  VALUE
+                   "CURRENT BALANCE".
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE "OVER BY".
+       01  OVER-LIMIT-LINE.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  OL-NUMBER               PIC X(5).
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  OL-NAME                 PIC X(18).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  OL-CREDIT-LIMIT         PIC ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  OL-CUR-BALANCE          PIC ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  OL-OVER-AMOUNT          PIC ZZZ,ZZZ.99.
+       01  VALIDATION-EXCEPTION-LINE.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  VX-NUMBER               PIC X(5).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  VX-NAME                 PIC X(18).
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  VX-REASON               PIC X(30).
+       01  EXTRACT-LINE.
+           05  EXT-NUMBER              PIC X(5).
+           05  FILLER                  PIC X      VALUE ",".
+           05  EXT-NAME                PIC X(18).
+           05  FILLER                  PIC X      VALUE ",".
+           05  EXT-PREV-BALANCE        PIC 9(6).99.
+           05  FILLER                  PIC X      VALUE ",".
+           05  EXT-CUR-PURCHASES       PIC 9(6).99.
+           05  FILLER                  PIC X      VALUE ",".
+           05  EXT-CUR-PAYCREDS        PIC 9(6).99.
+           05  FILLER                  PIC X      VALUE ",".
+           05  EXT-CUR-BALANCE         PIC 9(6).99.
+       01  VARIANCE-HEADING-LINE.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(8)   VALUE "CUSTOMER".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(18)  VALUE
+                   "CUSTOMER NAME".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(13)  VALUE
+                   "PRIOR BALANCE".
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(15)  VALUE
+                   "CURRENT BALANCE".
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  FILLER                  PIC X(8)   VALUE "VARIANCE".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(7)   VALUE "PERCENT".
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(8)   VALUE "STATUS".
+       01  VARIANCE-LINE.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  VR-NUMBER               PIC X(5).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  VR-NAME                 PIC X(18).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  VR-PRIOR-BALANCE        PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  VR-CUR-BALANCE          PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  VR-VARIANCE-AMOUNT      PIC -Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  VR-VARIANCE-PERCENT     PIC -ZZ9.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  VR-STATUS               PIC X(10).
+      *
        PROCEDURE DIVISION.
       * 
        A000-MAIN-CONTROL.
-           OPEN INPUT CUSTOMER-FILE 
-               OUTPUT REPORT-FILE
+           OPEN INPUT CUSTOMER-FILE
+           PERFORM B016-LOAD-CHECKPOINT
+           PERFORM B0165-OPEN-OUTPUT-FILES
+           PERFORM B018-READ-RUN-PARM
+           PERFORM B019-LOAD-PRIOR-PERIOD
+           PERFORM B0193-OPEN-HISTORY-FOR-WRITE
            PERFORM B010-INITIALIZE-WORKING-DATA
+           PERFORM B015-READ-CONTROL-RECORD
            PERFORM B020-WRITE-HEADINGS
+           IF WS-RESTART-ACTIVE-FLAG EQUAL "N"
+               WRITE OVER-LIMIT-DATA FROM OVER-LIMIT-HEADING-LINE
+               WRITE VARIANCE-DATA FROM VARIANCE-HEADING-LINE
+               IF WS-PRIOR-TABLE-FULL-FLAG EQUAL "Y"
+                   MOVE SPACES TO VARIANCE-DATA
+                   MOVE "*** PRIOR-PERIOD TABLE FULL - SOME SKIPPED ***"
+                       TO VARIANCE-DATA
+                   WRITE VARIANCE-DATA
+               END-IF
+           END-IF
            PERFORM B030-READ-INPUT
+           IF WS-EOF-FLAG NOT EQUAL "Y"
+               AND WS-CURRENT-BRANCH-CODE EQUAL SPACES
+               MOVE CU-BRANCH-CODE TO WS-CURRENT-BRANCH-CODE
+           END-IF
            PERFORM B040-PRODUCE-REPORT-BODY
                UNTIL WS-EOF-FLAG IS EQUAL TO "Y"
            PERFORM B050-WRITE-TOTALS
-           CLOSE CUSTOMER-FILE, REPORT-FILE
+           CLOSE CUSTOMER-FILE, REPORT-FILE, OVER-LIMIT-FILE,
+               VALID-EXCEPTION-FILE, EXTRACT-FILE, VARIANCE-FILE
+           CLOSE HISTORY-FILE
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
            STOP RUN.
       * 
        B010-INITIALIZE-WORKING-DATA.
@@ -128,7 +448,199 @@
            MOVE ZERO TO WS-TOTAL-PREV-BALANCE
            MOVE ZERO TO WS-TOTAL-CUR-PURCHASES
            MOVE ZERO TO WS-TOTAL-CUR-PAYCREDS
-           MOVE ZERO TO WS-TOTAL-CUR-BALANCE.
+           MOVE ZERO TO WS-TOTAL-CUR-BALANCE
+           MOVE ZERO TO WS-TOTAL-BAL-30
+           MOVE ZERO TO WS-TOTAL-BAL-60
+           MOVE ZERO TO WS-TOTAL-BAL-90
+           MOVE ZERO TO WS-TOTAL-BAL-120
+           MOVE ZERO TO WS-BR-TOTAL-PREV-BALANCE
+           MOVE ZERO TO WS-BR-TOTAL-CUR-PURCHASES
+           MOVE ZERO TO WS-BR-TOTAL-CUR-PAYCREDS
+           MOVE ZERO TO WS-BR-TOTAL-CUR-BALANCE
+           MOVE ZERO TO WS-BR-TOTAL-BAL-30
+           MOVE ZERO TO WS-BR-TOTAL-BAL-60
+           MOVE ZERO TO WS-BR-TOTAL-BAL-90
+           MOVE ZERO TO WS-BR-TOTAL-BAL-120
+           MOVE SPACES TO WS-CURRENT-BRANCH-CODE
+           MOVE ZERO TO WS-ACTUAL-RECORD-COUNT
+           IF WS-RESTART-ACTIVE-FLAG EQUAL "Y"
+               MOVE CHK-BRANCH-CODE TO WS-CURRENT-BRANCH-CODE
+               MOVE CHK-TOTAL-PREV-BALANCE TO WS-TOTAL-PREV-BALANCE
+               MOVE CHK-TOTAL-CUR-PURCHASES TO WS-TOTAL-CUR-PURCHASES
+               MOVE CHK-TOTAL-CUR-PAYCREDS TO WS-TOTAL-CUR-PAYCREDS
+               MOVE CHK-TOTAL-CUR-BALANCE TO WS-TOTAL-CUR-BALANCE
+               MOVE CHK-TOTAL-BAL-30 TO WS-TOTAL-BAL-30
+               MOVE CHK-TOTAL-BAL-60 TO WS-TOTAL-BAL-60
+               MOVE CHK-TOTAL-BAL-90 TO WS-TOTAL-BAL-90
+               MOVE CHK-TOTAL-BAL-120 TO WS-TOTAL-BAL-120
+               MOVE CHK-BR-TOTAL-PREV-BALANCE TO
+                   WS-BR-TOTAL-PREV-BALANCE
+               MOVE CHK-BR-TOTAL-CUR-PURCHASES TO
+                   WS-BR-TOTAL-CUR-PURCHASES
+               MOVE CHK-BR-TOTAL-CUR-PAYCREDS TO
+                   WS-BR-TOTAL-CUR-PAYCREDS
+               MOVE CHK-BR-TOTAL-CUR-BALANCE TO WS-BR-TOTAL-CUR-BALANCE
+               MOVE CHK-BR-TOTAL-BAL-30 TO WS-BR-TOTAL-BAL-30
+               MOVE CHK-BR-TOTAL-BAL-60 TO WS-BR-TOTAL-BAL-60
+               MOVE CHK-BR-TOTAL-BAL-90 TO WS-BR-TOTAL-BAL-90
+               MOVE CHK-BR-TOTAL-BAL-120 TO WS-BR-TOTAL-BAL-120
+               MOVE CHK-ACTUAL-RECORD-COUNT TO WS-ACTUAL-RECORD-COUNT
+               MOVE CHK-PAGE-COUNTER TO WS-PAGE-COUNTER
+           END-IF.
+      *
+       B016-LOAD-CHECKPOINT.
+           MOVE "N" TO WS-RESTART-ACTIVE-FLAG
+           MOVE SPACES TO WS-RESTART-CU-NUMBER
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS EQUAL "00"
+               MOVE "N" TO WS-CHECKPOINT-EOF-FLAG
+               PERFORM B017-READ-LAST-CHECKPOINT
+                   UNTIL WS-CHECKPOINT-EOF-FLAG EQUAL "Y"
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT EQUAL "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+      *
+       B017-READ-LAST-CHECKPOINT.
+           READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               AT END MOVE "Y" TO WS-CHECKPOINT-EOF-FLAG
+           END-READ
+           IF WS-CHECKPOINT-EOF-FLAG NOT EQUAL "Y"
+               MOVE "Y" TO WS-RESTART-ACTIVE-FLAG
+               MOVE CHK-CU-NUMBER TO WS-RESTART-CU-NUMBER
+           END-IF.
+      *
+       B0165-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-ACTIVE-FLAG EQUAL "Y"
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS NOT EQUAL "00"
+                   OPEN OUTPUT REPORT-FILE
+                   CLOSE REPORT-FILE
+                   OPEN EXTEND REPORT-FILE
+               END-IF
+               OPEN EXTEND OVER-LIMIT-FILE
+               IF WS-OVERLIMIT-STATUS NOT EQUAL "00"
+                   OPEN OUTPUT OVER-LIMIT-FILE
+                   CLOSE OVER-LIMIT-FILE
+                   OPEN EXTEND OVER-LIMIT-FILE
+               END-IF
+               OPEN EXTEND VALID-EXCEPTION-FILE
+               IF WS-VALIDEX-STATUS NOT EQUAL "00"
+                   OPEN OUTPUT VALID-EXCEPTION-FILE
+                   CLOSE VALID-EXCEPTION-FILE
+                   OPEN EXTEND VALID-EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND EXTRACT-FILE
+               IF WS-EXTRACT-STATUS NOT EQUAL "00"
+                   OPEN OUTPUT EXTRACT-FILE
+                   CLOSE EXTRACT-FILE
+                   OPEN EXTEND EXTRACT-FILE
+               END-IF
+               OPEN EXTEND VARIANCE-FILE
+               IF WS-VARIANCE-STATUS NOT EQUAL "00"
+                   OPEN OUTPUT VARIANCE-FILE
+                   CLOSE VARIANCE-FILE
+                   OPEN EXTEND VARIANCE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT OVER-LIMIT-FILE
+               OPEN OUTPUT VALID-EXCEPTION-FILE
+               OPEN OUTPUT EXTRACT-FILE
+               OPEN OUTPUT VARIANCE-FILE
+           END-IF.
+      *
+       B018-READ-RUN-PARM.
+           MOVE SPACES TO WS-PARM-PERIOD-ID
+           MOVE SPACES TO WS-PARM-PRIOR-PERIOD-ID
+           MOVE "N" TO WS-PARM-VARIANCE-FLAG
+           MOVE "N" TO WS-PARM-FOUND-FLAG
+           MOVE 24 TO WS-LINES-PER-PAGE
+           OPEN INPUT RUN-PARM-FILE
+           IF WS-RUNPARM-STATUS EQUAL "00"
+               READ RUN-PARM-FILE INTO RUNPARM-RECORD
+                   AT END MOVE "N" TO WS-PARM-FOUND-FLAG
+                   NOT AT END MOVE "Y" TO WS-PARM-FOUND-FLAG
+               END-READ
+               IF WS-PARM-FOUND-FLAG EQUAL "Y"
+                   MOVE RP-PERIOD-ID TO WS-PARM-PERIOD-ID
+                   MOVE RP-PRIOR-PERIOD-ID TO WS-PARM-PRIOR-PERIOD-ID
+                   MOVE RP-VARIANCE-FLAG TO WS-PARM-VARIANCE-FLAG
+                   IF RP-PAGE-SIZE NUMERIC AND RP-PAGE-SIZE GREATER
+                           THAN ZERO
+                       MOVE RP-PAGE-SIZE TO WS-LINES-PER-PAGE
+                   END-IF
+               END-IF
+               CLOSE RUN-PARM-FILE
+           END-IF.
+      *
+       B019-LOAD-PRIOR-PERIOD.
+           MOVE ZERO TO WS-PRIOR-ENTRY-COUNT
+           MOVE ZERO TO WS-PRIOR-TOTAL-CUR-BALANCE
+           MOVE "N" TO WS-PRIOR-TABLE-FULL-FLAG
+           IF WS-PARM-VARIANCE-FLAG EQUAL "Y"
+               AND WS-PARM-PRIOR-PERIOD-ID NOT EQUAL SPACES
+               OPEN INPUT HISTORY-FILE
+               IF WS-HISTORY-STATUS EQUAL "00"
+                   MOVE "N" TO WS-HISTORY-EOF-FLAG
+                   PERFORM B0191-READ-PRIOR-HISTORY-RECORD
+                       UNTIL WS-HISTORY-EOF-FLAG EQUAL "Y"
+                   CLOSE HISTORY-FILE
+               END-IF
+           END-IF.
+      *
+       B0193-OPEN-HISTORY-FOR-WRITE.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS NOT EQUAL "00"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN EXTEND HISTORY-FILE
+           END-IF.
+      *
+       B0191-READ-PRIOR-HISTORY-RECORD.
+           READ HISTORY-FILE INTO HISTORY-RECORD
+               AT END MOVE "Y" TO WS-HISTORY-EOF-FLAG
+           END-READ
+           IF WS-HISTORY-EOF-FLAG NOT EQUAL "Y"
+               IF HIST-PERIOD-ID EQUAL WS-PARM-PRIOR-PERIOD-ID
+                   IF HIST-CU-NUMBER EQUAL "TOTAL"
+                       MOVE HIST-CUR-BALANCE TO
+                           WS-PRIOR-TOTAL-CUR-BALANCE
+                   ELSE
+                       IF WS-PRIOR-ENTRY-COUNT LESS THAN 500
+                           ADD 1 TO WS-PRIOR-ENTRY-COUNT
+                           MOVE HIST-CU-NUMBER TO
+                               WS-PR-CU-NUMBER(WS-PRIOR-ENTRY-COUNT)
+                           MOVE HIST-CUR-BALANCE TO
+                               WS-PR-CUR-BALANCE(WS-PRIOR-ENTRY-COUNT)
+                       ELSE
+                           MOVE "Y" TO WS-PRIOR-TABLE-FULL-FLAG
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       B015-READ-CONTROL-RECORD.
+           MOVE ZERO TO WS-CTL-RECORD-COUNT
+           MOVE ZERO TO WS-CTL-TOTAL-PREV-BALANCE
+           MOVE "N" TO WS-CONTROL-FOUND-FLAG
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS EQUAL "00"
+               READ CONTROL-FILE
+                   AT END MOVE "N" TO WS-CONTROL-FOUND-FLAG
+                   NOT AT END MOVE "Y" TO WS-CONTROL-FOUND-FLAG
+               END-READ
+               IF WS-CONTROL-FOUND-FLAG EQUAL "Y"
+                   MOVE CTL-RECORD-COUNT TO WS-CTL-RECORD-COUNT
+                   MOVE CTL-TOTAL-PREV-BALANCE TO
+                       WS-CTL-TOTAL-PREV-BALANCE
+               END-IF
+               CLOSE CONTROL-FILE
+           END-IF.
       *
        B020-WRITE-HEADINGS.
            ADD 1 TO WS-PAGE-COUNTER
@@ -139,18 +651,40 @@
                AFTER ADVANCING 2 LINES
            WRITE REPORT-DATA FROM COLUMN-HEADING-LINE-2
                AFTER ADVANCING 1 LINE
+           WRITE REPORT-DATA FROM COLUMN-HEADING-LINE-3
+               AFTER ADVANCING 1 LINE
            MOVE SPACES TO REPORT-DATA
            WRITE REPORT-DATA
                AFTER ADVANCING 1 LINE
            MOVE ZERO TO WS-LINE-COUNTER.
       *
        B030-READ-INPUT.
+           MOVE "N" TO WS-VALID-RECORD-FLAG
+           PERFORM B031-READ-AND-VALIDATE
+               UNTIL WS-EOF-FLAG EQUAL "Y"
+                   OR WS-VALID-RECORD-FLAG EQUAL "Y".
+      *
+       B031-READ-AND-VALIDATE.
            READ CUSTOMER-FILE INTO CUSTOMER-RECORD
                AT END MOVE "Y" TO WS-EOF-FLAG
-           END-READ.
+           END-READ
+           IF WS-EOF-FLAG NOT EQUAL "Y"
+               IF WS-RESTART-ACTIVE-FLAG EQUAL "Y"
+                   AND CU-NUMBER NOT GREATER THAN WS-RESTART-CU-NUMBER
+                   CONTINUE
+               ELSE
+                   PERFORM C050-VALIDATE-INPUT-RECORD
+                   IF WS-VALIDATION-REASON NOT EQUAL SPACES
+                       PERFORM C060-WRITE-VALIDATION-EXCEPTION
+                   ELSE
+                       MOVE "N" TO WS-RESTART-ACTIVE-FLAG
+                       MOVE "Y" TO WS-VALID-RECORD-FLAG
+                   END-IF
+               END-IF
+           END-IF.
       *
        B040-PRODUCE-REPORT-BODY.
-           IF WS-LINE-COUNTER IS GREATER THAN 24
+           IF WS-LINE-COUNTER IS GREATER THAN WS-LINES-PER-PAGE
       * Had to move the WRITE-HEADINGS section here
                ADD 1 TO WS-PAGE-COUNTER
                MOVE WS-PAGE-COUNTER TO PAGE-NUM
@@ -160,25 +694,127 @@
                    AFTER ADVANCING 2 LINES
                WRITE REPORT-DATA FROM COLUMN-HEADING-LINE-2
                    AFTER ADVANCING 1 LINE
+               WRITE REPORT-DATA FROM COLUMN-HEADING-LINE-3
+                   AFTER ADVANCING 1 LINE
                MOVE SPACES TO REPORT-DATA
                WRITE REPORT-DATA
                    AFTER ADVANCING 1 LINE
                MOVE ZERO TO WS-LINE-COUNTER
            END-IF
+           IF CU-BRANCH-CODE NOT EQUAL WS-CURRENT-BRANCH-CODE
+               PERFORM B060-WRITE-BRANCH-SUBTOTAL
+               MOVE CU-BRANCH-CODE TO WS-CURRENT-BRANCH-CODE
+           END-IF
            PERFORM C010-CALCULATE-VALUES
            PERFORM C020-ACCUMULATE-TOTALS
            PERFORM C030-WRITE-DETAIL-OUTPUT
+           PERFORM C040-CHECK-CREDIT-LIMIT
+           PERFORM C070-WRITE-EXTRACT-OUTPUT
+           PERFORM C080-WRITE-HISTORY-RECORD
+           IF WS-PARM-VARIANCE-FLAG EQUAL "Y"
+               PERFORM C090-WRITE-VARIANCE-DETAIL
+           END-IF
+           DIVIDE WS-ACTUAL-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER EQUAL ZERO
+               PERFORM B080-WRITE-CHECKPOINT
+           END-IF
            ADD 1 TO WS-LINE-COUNTER
            PERFORM B030-READ-INPUT.
       * 
        B050-WRITE-TOTALS.
+           PERFORM B060-WRITE-BRANCH-SUBTOTAL
            MOVE WS-TOTAL-PREV-BALANCE TO TL-TOTAL-PREV-BALANCE
            MOVE WS-TOTAL-CUR-PURCHASES TO TL-TOTAL-CUR-PURCHASES
            MOVE WS-TOTAL-CUR-PAYCREDS TO TL-TOTAL-CUR-PAYCREDS
            MOVE WS-TOTAL-CUR-BALANCE TO TL-TOTAL-CUR-BALANCE
+           MOVE WS-TOTAL-BAL-30 TO TL-TOTAL-BAL-30
+           MOVE WS-TOTAL-BAL-60 TO TL-TOTAL-BAL-60
+           MOVE WS-TOTAL-BAL-90 TO TL-TOTAL-BAL-90
+           MOVE WS-TOTAL-BAL-120 TO TL-TOTAL-BAL-120
            WRITE REPORT-DATA FROM TOTAL-LINE
-               AFTER ADVANCING 3 LINES.
-      * 
+               AFTER ADVANCING 3 LINES
+           PERFORM B070-CHECK-CONTROL-TOTALS
+           PERFORM B090-WRITE-HISTORY-TOTAL.
+      *
+       B060-WRITE-BRANCH-SUBTOTAL.
+           MOVE WS-CURRENT-BRANCH-CODE TO BL-BRANCH-CODE
+           MOVE WS-BR-TOTAL-PREV-BALANCE TO BL-TOTAL-PREV-BALANCE
+           MOVE WS-BR-TOTAL-CUR-PURCHASES TO BL-TOTAL-CUR-PURCHASES
+           MOVE WS-BR-TOTAL-CUR-PAYCREDS TO BL-TOTAL-CUR-PAYCREDS
+           MOVE WS-BR-TOTAL-CUR-BALANCE TO BL-TOTAL-CUR-BALANCE
+           MOVE WS-BR-TOTAL-BAL-30 TO BL-TOTAL-BAL-30
+           MOVE WS-BR-TOTAL-BAL-60 TO BL-TOTAL-BAL-60
+           MOVE WS-BR-TOTAL-BAL-90 TO BL-TOTAL-BAL-90
+           MOVE WS-BR-TOTAL-BAL-120 TO BL-TOTAL-BAL-120
+           WRITE REPORT-DATA FROM BRANCH-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE ZERO TO WS-BR-TOTAL-PREV-BALANCE
+           MOVE ZERO TO WS-BR-TOTAL-CUR-PURCHASES
+           MOVE ZERO TO WS-BR-TOTAL-CUR-PAYCREDS
+           MOVE ZERO TO WS-BR-TOTAL-CUR-BALANCE
+           MOVE ZERO TO WS-BR-TOTAL-BAL-30
+           MOVE ZERO TO WS-BR-TOTAL-BAL-60
+           MOVE ZERO TO WS-BR-TOTAL-BAL-90
+           MOVE ZERO TO WS-BR-TOTAL-BAL-120
+           ADD 2 TO WS-LINE-COUNTER.
+      *
+       B070-CHECK-CONTROL-TOTALS.
+           IF WS-CONTROL-FOUND-FLAG NOT EQUAL "Y"
+               MOVE "*** NO CONTROL RECORD SUPPLIED - NOT CHECKED ***"
+                   TO CR-MESSAGE
+           ELSE
+               IF WS-ACTUAL-RECORD-COUNT EQUAL WS-CTL-RECORD-COUNT
+                   AND WS-TOTAL-PREV-BALANCE EQUAL
+                       WS-CTL-TOTAL-PREV-BALANCE
+                   MOVE "CONTROL TOTALS BALANCE" TO CR-MESSAGE
+               ELSE
+                   MOVE "*** CONTROL TOTAL MISMATCH ***" TO CR-MESSAGE
+               END-IF
+           END-IF
+           MOVE WS-CTL-RECORD-COUNT TO CR-CTL-COUNT
+           MOVE WS-ACTUAL-RECORD-COUNT TO CR-ACT-COUNT
+           MOVE WS-CTL-TOTAL-PREV-BALANCE TO CR-CTL-BAL
+           MOVE WS-TOTAL-PREV-BALANCE TO CR-ACT-BAL
+           WRITE REPORT-DATA FROM CONTROL-RESULT-LINE
+               AFTER ADVANCING 2 LINES.
+      *
+       B080-WRITE-CHECKPOINT.
+           MOVE CU-NUMBER TO CHK-CU-NUMBER
+           MOVE WS-CURRENT-BRANCH-CODE TO CHK-BRANCH-CODE
+           MOVE WS-TOTAL-PREV-BALANCE TO CHK-TOTAL-PREV-BALANCE
+           MOVE WS-TOTAL-CUR-PURCHASES TO CHK-TOTAL-CUR-PURCHASES
+           MOVE WS-TOTAL-CUR-PAYCREDS TO CHK-TOTAL-CUR-PAYCREDS
+           MOVE WS-TOTAL-CUR-BALANCE TO CHK-TOTAL-CUR-BALANCE
+           MOVE WS-TOTAL-BAL-30 TO CHK-TOTAL-BAL-30
+           MOVE WS-TOTAL-BAL-60 TO CHK-TOTAL-BAL-60
+           MOVE WS-TOTAL-BAL-90 TO CHK-TOTAL-BAL-90
+           MOVE WS-TOTAL-BAL-120 TO CHK-TOTAL-BAL-120
+           MOVE WS-BR-TOTAL-PREV-BALANCE TO CHK-BR-TOTAL-PREV-BALANCE
+           MOVE WS-BR-TOTAL-CUR-PURCHASES TO
+               CHK-BR-TOTAL-CUR-PURCHASES
+           MOVE WS-BR-TOTAL-CUR-PAYCREDS TO CHK-BR-TOTAL-CUR-PAYCREDS
+           MOVE WS-BR-TOTAL-CUR-BALANCE TO CHK-BR-TOTAL-CUR-BALANCE
+           MOVE WS-BR-TOTAL-BAL-30 TO CHK-BR-TOTAL-BAL-30
+           MOVE WS-BR-TOTAL-BAL-60 TO CHK-BR-TOTAL-BAL-60
+           MOVE WS-BR-TOTAL-BAL-90 TO CHK-BR-TOTAL-BAL-90
+           MOVE WS-BR-TOTAL-BAL-120 TO CHK-BR-TOTAL-BAL-120
+           MOVE WS-ACTUAL-RECORD-COUNT TO CHK-ACTUAL-RECORD-COUNT
+           MOVE WS-PAGE-COUNTER TO CHK-PAGE-COUNTER
+           WRITE CHECKPOINT-RECORD.
+      *
+       B090-WRITE-HISTORY-TOTAL.
+           MOVE SPACES TO HISTORY-RECORD
+           MOVE WS-PARM-PERIOD-ID TO HIST-PERIOD-ID
+           MOVE "TOTAL" TO HIST-CU-NUMBER
+           MOVE SPACES TO HIST-CU-NAME
+           MOVE WS-TOTAL-CUR-BALANCE TO HIST-CUR-BALANCE
+           WRITE HISTORY-RECORD
+           IF WS-PARM-VARIANCE-FLAG EQUAL "Y"
+               PERFORM C095-WRITE-VARIANCE-TOTAL-DETAIL
+           END-IF.
+      *
        C010-CALCULATE-VALUES.
            MOVE CU-PREV-BALANCE TO WS-PREV-BALANCE
            MOVE CU-CUR-PURCHASES TO WS-CUR-PURCHASES
@@ -186,20 +822,175 @@
                GIVING WS-CUR-PAYCREDS
            ADD WS-PREV-BALANCE, WS-CUR-PURCHASES
                GIVING WS-CUR-BALANCE
-           SUBTRACT WS-CUR-PAYCREDS FROM WS-CUR-BALANCE.
+           SUBTRACT WS-CUR-PAYCREDS FROM WS-CUR-BALANCE
+           MOVE CU-BAL-30 TO WS-BAL-30
+           MOVE CU-BAL-60 TO WS-BAL-60
+           MOVE CU-BAL-90 TO WS-BAL-90
+           MOVE CU-BAL-120 TO WS-BAL-120
+           MOVE CU-CREDIT-LIMIT TO WS-CREDIT-LIMIT.
       *
        C020-ACCUMULATE-TOTALS.
            ADD WS-PREV-BALANCE TO WS-TOTAL-PREV-BALANCE
            ADD WS-CUR-PURCHASES TO WS-TOTAL-CUR-PURCHASES
-           ADD WS-CUR-PAYCREDS TO WS-TOTAL-CUR-PAYCREDS 
-           ADD WS-CUR-BALANCE TO WS-TOTAL-CUR-BALANCE.   
-      * 
+           ADD WS-CUR-PAYCREDS TO WS-TOTAL-CUR-PAYCREDS
+           ADD WS-CUR-BALANCE TO WS-TOTAL-CUR-BALANCE
+           ADD WS-BAL-30 TO WS-TOTAL-BAL-30
+           ADD WS-BAL-60 TO WS-TOTAL-BAL-60
+           ADD WS-BAL-90 TO WS-TOTAL-BAL-90
+           ADD WS-BAL-120 TO WS-TOTAL-BAL-120
+           ADD WS-PREV-BALANCE TO WS-BR-TOTAL-PREV-BALANCE
+           ADD WS-CUR-PURCHASES TO WS-BR-TOTAL-CUR-PURCHASES
+           ADD WS-CUR-PAYCREDS TO WS-BR-TOTAL-CUR-PAYCREDS
+           ADD WS-CUR-BALANCE TO WS-BR-TOTAL-CUR-BALANCE
+           ADD WS-BAL-30 TO WS-BR-TOTAL-BAL-30
+           ADD WS-BAL-60 TO WS-BR-TOTAL-BAL-60
+           ADD WS-BAL-90 TO WS-BR-TOTAL-BAL-90
+           ADD WS-BAL-120 TO WS-BR-TOTAL-BAL-120
+           ADD 1 TO WS-ACTUAL-RECORD-COUNT.
+      *
        C030-WRITE-DETAIL-OUTPUT.
            MOVE CU-NUMBER TO DL-NUMBER
            MOVE CU-NAME TO DL-NAME
            MOVE WS-PREV-BALANCE TO DL-PREV-BALANCE
-           MOVE WS-CUR-PURCHASES TO DL-CUR-PURCHASES 
+           MOVE WS-CUR-PURCHASES TO DL-CUR-PURCHASES
            MOVE WS-CUR-PAYCREDS TO DL-CUR-PAYCREDS
            MOVE WS-CUR-BALANCE TO DL-CUR-BALANCE
+           MOVE WS-BAL-30 TO DL-BAL-30
+           MOVE WS-BAL-60 TO DL-BAL-60
+           MOVE WS-BAL-90 TO DL-BAL-90
+           MOVE WS-BAL-120 TO DL-BAL-120
            WRITE REPORT-DATA FROM DETAIL-LINE
                AFTER ADVANCING 1 LINE.
+      *
+       C040-CHECK-CREDIT-LIMIT.
+           IF WS-CUR-BALANCE IS GREATER THAN WS-CREDIT-LIMIT
+               SUBTRACT WS-CREDIT-LIMIT FROM WS-CUR-BALANCE
+                   GIVING WS-OVER-AMOUNT
+               MOVE CU-NUMBER TO OL-NUMBER
+               MOVE CU-NAME TO OL-NAME
+               MOVE WS-CREDIT-LIMIT TO OL-CREDIT-LIMIT
+               MOVE WS-CUR-BALANCE TO OL-CUR-BALANCE
+               MOVE WS-OVER-AMOUNT TO OL-OVER-AMOUNT
+               WRITE OVER-LIMIT-DATA FROM OVER-LIMIT-LINE
+           END-IF.
+      *
+       C050-VALIDATE-INPUT-RECORD.
+           MOVE SPACES TO WS-VALIDATION-REASON
+           IF CU-PREV-BALANCE NOT NUMERIC
+               MOVE "INVALID PREVIOUS BALANCE" TO WS-VALIDATION-REASON
+           END-IF
+           IF WS-VALIDATION-REASON EQUAL SPACES
+               AND CU-CUR-PURCHASES NOT NUMERIC
+               MOVE "INVALID CURRENT PURCHASES" TO WS-VALIDATION-REASON
+           END-IF
+           IF WS-VALIDATION-REASON EQUAL SPACES
+               AND CU-CUR-PAYMENTS NOT NUMERIC
+               MOVE "INVALID CURRENT PAYMENTS" TO WS-VALIDATION-REASON
+           END-IF
+           IF WS-VALIDATION-REASON EQUAL SPACES
+               AND CU-CUR-CREDITS NOT NUMERIC
+               MOVE "INVALID CURRENT CREDITS" TO WS-VALIDATION-REASON
+           END-IF
+           IF WS-VALIDATION-REASON EQUAL SPACES
+               AND CU-BAL-30 NOT NUMERIC
+               MOVE "INVALID 30 DAY BALANCE" TO WS-VALIDATION-REASON
+           END-IF
+           IF WS-VALIDATION-REASON EQUAL SPACES
+               AND CU-BAL-60 NOT NUMERIC
+               MOVE "INVALID 60 DAY BALANCE" TO WS-VALIDATION-REASON
+           END-IF
+           IF WS-VALIDATION-REASON EQUAL SPACES
+               AND CU-BAL-90 NOT NUMERIC
+               MOVE "INVALID 90 DAY BALANCE" TO WS-VALIDATION-REASON
+           END-IF
+           IF WS-VALIDATION-REASON EQUAL SPACES
+               AND CU-BAL-120 NOT NUMERIC
+               MOVE "INVALID 120 DAY BALANCE" TO WS-VALIDATION-REASON
+           END-IF
+           IF WS-VALIDATION-REASON EQUAL SPACES
+               AND CU-CREDIT-LIMIT NOT NUMERIC
+               MOVE "INVALID CREDIT LIMIT" TO WS-VALIDATION-REASON
+           END-IF.
+      *
+       C060-WRITE-VALIDATION-EXCEPTION.
+           MOVE CU-NUMBER TO VX-NUMBER
+           MOVE CU-NAME TO VX-NAME
+           MOVE WS-VALIDATION-REASON TO VX-REASON
+           WRITE VALID-EXCEPTION-DATA FROM VALIDATION-EXCEPTION-LINE.
+      *
+       C070-WRITE-EXTRACT-OUTPUT.
+           MOVE CU-NUMBER TO EXT-NUMBER
+           MOVE CU-NAME TO EXT-NAME
+           MOVE WS-PREV-BALANCE TO EXT-PREV-BALANCE
+           MOVE WS-CUR-PURCHASES TO EXT-CUR-PURCHASES
+           MOVE WS-CUR-PAYCREDS TO EXT-CUR-PAYCREDS
+           MOVE WS-CUR-BALANCE TO EXT-CUR-BALANCE
+           WRITE EXTRACT-DATA FROM EXTRACT-LINE.
+      *
+       C080-WRITE-HISTORY-RECORD.
+           MOVE SPACES TO HISTORY-RECORD
+           MOVE WS-PARM-PERIOD-ID TO HIST-PERIOD-ID
+           MOVE CU-NUMBER TO HIST-CU-NUMBER
+           MOVE CU-NAME TO HIST-CU-NAME
+           MOVE WS-CUR-BALANCE TO HIST-CUR-BALANCE
+           WRITE HISTORY-RECORD.
+      *
+       C090-WRITE-VARIANCE-DETAIL.
+           MOVE "N" TO WS-PRIOR-FOUND-FLAG
+           IF WS-PRIOR-ENTRY-COUNT GREATER THAN ZERO
+               SET WS-PR-IDX TO 1
+               SEARCH WS-PRIOR-ENTRY
+                   AT END MOVE "N" TO WS-PRIOR-FOUND-FLAG
+                   WHEN WS-PR-CU-NUMBER(WS-PR-IDX) EQUAL CU-NUMBER
+                       MOVE "Y" TO WS-PRIOR-FOUND-FLAG
+               END-SEARCH
+           END-IF
+           MOVE CU-NUMBER TO VR-NUMBER
+           MOVE CU-NAME TO VR-NAME
+           IF WS-PRIOR-FOUND-FLAG EQUAL "Y"
+               MOVE WS-PR-CUR-BALANCE(WS-PR-IDX) TO VR-PRIOR-BALANCE
+               MOVE WS-CUR-BALANCE TO VR-CUR-BALANCE
+               SUBTRACT WS-PR-CUR-BALANCE(WS-PR-IDX) FROM
+                   WS-CUR-BALANCE GIVING WS-VARIANCE-AMOUNT
+               MOVE WS-VARIANCE-AMOUNT TO VR-VARIANCE-AMOUNT
+               IF WS-PR-CUR-BALANCE(WS-PR-IDX) NOT EQUAL ZERO
+                   DIVIDE WS-VARIANCE-AMOUNT BY
+                       WS-PR-CUR-BALANCE(WS-PR-IDX)
+                       GIVING WS-VARIANCE-RATIO ROUNDED
+                   MULTIPLY WS-VARIANCE-RATIO BY 100
+                       GIVING WS-VARIANCE-PERCENT
+               ELSE
+                   MOVE ZERO TO WS-VARIANCE-PERCENT
+               END-IF
+               MOVE WS-VARIANCE-PERCENT TO VR-VARIANCE-PERCENT
+               MOVE SPACES TO VR-STATUS
+           ELSE
+               MOVE ZERO TO VR-PRIOR-BALANCE
+               MOVE WS-CUR-BALANCE TO VR-CUR-BALANCE
+               MOVE ZERO TO VR-VARIANCE-AMOUNT
+               MOVE ZERO TO VR-VARIANCE-PERCENT
+               MOVE "NEW ACCT" TO VR-STATUS
+           END-IF
+           WRITE VARIANCE-DATA FROM VARIANCE-LINE.
+      *
+       C095-WRITE-VARIANCE-TOTAL-DETAIL.
+           MOVE "TOTAL" TO VR-NUMBER
+           MOVE SPACES TO VR-NAME
+           MOVE WS-PRIOR-TOTAL-CUR-BALANCE TO VR-PRIOR-BALANCE
+           MOVE WS-TOTAL-CUR-BALANCE TO VR-CUR-BALANCE
+           SUBTRACT WS-PRIOR-TOTAL-CUR-BALANCE FROM
+               WS-TOTAL-CUR-BALANCE GIVING WS-VARIANCE-AMOUNT
+           MOVE WS-VARIANCE-AMOUNT TO VR-VARIANCE-AMOUNT
+           IF WS-PRIOR-TOTAL-CUR-BALANCE NOT EQUAL ZERO
+               DIVIDE WS-VARIANCE-AMOUNT BY
+                   WS-PRIOR-TOTAL-CUR-BALANCE
+                   GIVING WS-VARIANCE-RATIO ROUNDED
+               MULTIPLY WS-VARIANCE-RATIO BY 100
+                   GIVING WS-VARIANCE-PERCENT
+               MOVE SPACES TO VR-STATUS
+           ELSE
+               MOVE ZERO TO WS-VARIANCE-PERCENT
+               MOVE "NO PRIOR" TO VR-STATUS
+           END-IF
+           MOVE WS-VARIANCE-PERCENT TO VR-VARIANCE-PERCENT
+           WRITE VARIANCE-DATA FROM VARIANCE-LINE.
