@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SalesComm.
+      *
+      *    THIS PROGRAM COMPUTES AND PRINTS THE NEW YEAR-TO-DATE
+      *    SALES, RETURNS, AND NET FOR EACH SALESPERSON IN THE
+      *    SALESPERSON FILE.  THE PROGRAM ALSO ACCUMULATES AND
+      *    PRINTS THE TOTAL NEW YEAR-TO-DATE SALES, RETURNS, AND
+      *    NET FOR ALL SALESPEOPLE.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. XYZ-1.
+       OBJECT-COMPUTER. XYZ-1.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALESPERSON-FILE ASSIGN TO "SALES1.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE      ASSIGN TO "SALESRPT.OUT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUN-PARM-FILE    ASSIGN TO "RUNPARM.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RUNPARM-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALESPERSON-FILE.
+       01  SALESPERSON-DATA            PIC X(45).
+       FD  REPORT-FILE.
+       01  REPORT-DATA                 PIC X(132).
+       FD  RUN-PARM-FILE.
+       01  RUNPARM-RECORD.
+           05  RP-PERIOD-ID                PIC X(6).
+           05  RP-PRIOR-PERIOD-ID          PIC X(6).
+           05  RP-VARIANCE-FLAG            PIC X.
+           05  RP-PAGE-SIZE                PIC 9(3).
+           05  FILLER                      PIC X(4).
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG             PIC X.
+           05  WS-RUNPARM-STATUS       PIC XX.
+           05  WS-PARM-FOUND-FLAG      PIC X.
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNTER         PIC 9(3).
+           05  WS-PAGE-COUNTER         PIC 9(5).
+           05  WS-LINES-PER-PAGE       PIC 9(3)  VALUE 24.
+       01  WS-COMPUTATIONAL-FIELDS.
+           05  WS-YTD-SALES            PIC 9(7)V99.
+           05  WS-YTD-RETURNS          PIC 9(7)V99.
+           05  WS-YTD-NET              PIC 9(7)V99.
+       01  WS-TOTALING-FIELDS.
+           05  WS-TOTAL-YTD-SALES      PIC 9(8)V99.
+           05  WS-TOTAL-YTD-RETURNS    PIC 9(8)V99.
+           05  WS-TOTAL-YTD-NET        PIC 9(8)V99.
+       01  SALESPERSON-RECORD.
+           05  SP-NUMBER               PIC X(5).
+           05  SP-NAME                 PIC X(18).
+           05  SP-YTD-SALES            PIC 9(7)V99.
+           05  SP-YTD-RETURNS          PIC 9(7)V99.
+           05  FILLER                  PIC X(4).
+       01  REPORT-TITLE-LINE.
+           05  FILLER                  PIC X(20)  VALUE SPACES.
+           05  FILLER                  PIC X(43)  VALUE
+                   "SALESPERSON YEAR-TO-DATE COMMISSION REPORT".
+           05  FILLER                  PIC X(13)  VALUE SPACES.
+           05  FILLER                  PIC X(5)   VALUE "PAGE ".
+           05  PAGE-NUM                PIC ZZZZ9.
+           05  FILLER                  PIC X(46)  VALUE SPACES.
+       01  COLUMN-HEADING-LINE-1.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(11)  VALUE
+                   "SALESPERSON".
+           05  FILLER                  PIC X(33)  VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE "YTD".
+           05  FILLER                  PIC X(11)  VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE "YTD".
+           05  FILLER                  PIC X(14)  VALUE SPACES.
+           05  FILLER                  PIC X(3)   VALUE "YTD".
+           05  FILLER                  PIC X(40)  VALUE SPACES.
+       01  COLUMN-HEADING-LINE-2.
+           05  FILLER                  PIC XX     VALUE SPACES.
+           05  FILLER                  PIC X(27)  VALUE
+                   "NUMBER     SALESPERSON NAME".
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+           05  FILLER                  PIC X(15)  VALUE "SALES".
+           05  FILLER                  PIC X(10)  VALUE SPACES.
+           05  FILLER                  PIC X(15)  VALUE "RETURNS".
+           05  FILLER                  PIC X(9)   VALUE SPACES.
+           05  FILLER                  PIC X(11)  VALUE "NET".
+           05  FILLER                  PIC X(37)  VALUE SPACES.
+       01  DETAIL-LINE.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DL-NUMBER               PIC X(5).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  DL-NAME                 PIC X(18).
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  DL-YTD-SALES            PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+           05  DL-YTD-RETURNS          PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+           05  DL-YTD-NET              PIC Z,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(51)  VALUE SPACES.
+       01  TOTAL-LINE.
+           05  FILLER                  PIC X(24)  VALUE SPACES.
+           05  FILLER                  PIC X(7)   VALUE "TOTALS ".
+           05  TL-TOTAL-YTD-SALES      PIC ZZ,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  TL-TOTAL-YTD-RETURNS    PIC ZZ,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  TL-TOTAL-YTD-NET        PIC ZZ,ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(52)  VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       A000-MAIN-CONTROL.
+           OPEN INPUT SALESPERSON-FILE
+               OUTPUT REPORT-FILE
+           PERFORM B015-READ-RUN-PARM
+           PERFORM B010-INITIALIZE-WORKING-DATA
+           PERFORM B020-WRITE-HEADINGS
+           PERFORM B030-READ-INPUT
+           PERFORM B040-PRODUCE-REPORT-BODY
+               UNTIL WS-EOF-FLAG IS EQUAL TO "Y"
+           PERFORM B050-WRITE-TOTALS
+           CLOSE SALESPERSON-FILE, REPORT-FILE
+           STOP RUN.
+      *
+       B010-INITIALIZE-WORKING-DATA.
+           MOVE "N" TO WS-EOF-FLAG
+           MOVE ZERO TO WS-PAGE-COUNTER
+           MOVE ZERO TO WS-TOTAL-YTD-SALES
+           MOVE ZERO TO WS-TOTAL-YTD-RETURNS
+           MOVE ZERO TO WS-TOTAL-YTD-NET.
+      *
+       B015-READ-RUN-PARM.
+           MOVE "N" TO WS-PARM-FOUND-FLAG
+           MOVE 24 TO WS-LINES-PER-PAGE
+           OPEN INPUT RUN-PARM-FILE
+           IF WS-RUNPARM-STATUS EQUAL "00"
+               READ RUN-PARM-FILE INTO RUNPARM-RECORD
+                   AT END MOVE "N" TO WS-PARM-FOUND-FLAG
+                   NOT AT END MOVE "Y" TO WS-PARM-FOUND-FLAG
+               END-READ
+               IF WS-PARM-FOUND-FLAG EQUAL "Y"
+                   AND RP-PAGE-SIZE NUMERIC
+                   AND RP-PAGE-SIZE GREATER THAN ZERO
+                   MOVE RP-PAGE-SIZE TO WS-LINES-PER-PAGE
+               END-IF
+               CLOSE RUN-PARM-FILE
+           END-IF.
+      *
+       B020-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNTER
+           MOVE WS-PAGE-COUNTER TO PAGE-NUM
+           WRITE REPORT-DATA FROM REPORT-TITLE-LINE
+               AFTER ADVANCING PAGE
+           WRITE REPORT-DATA FROM COLUMN-HEADING-LINE-1
+               AFTER ADVANCING 2 LINES
+           WRITE REPORT-DATA FROM COLUMN-HEADING-LINE-2
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO REPORT-DATA
+           WRITE REPORT-DATA
+               AFTER ADVANCING 1 LINE
+           MOVE ZERO TO WS-LINE-COUNTER.
+      *
+       B030-READ-INPUT.
+           READ SALESPERSON-FILE INTO SALESPERSON-RECORD
+               AT END MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+      *
+       B040-PRODUCE-REPORT-BODY.
+           IF WS-LINE-COUNTER IS GREATER THAN WS-LINES-PER-PAGE
+      * Had to move the WRITE-HEADINGS section here
+               ADD 1 TO WS-PAGE-COUNTER
+               MOVE WS-PAGE-COUNTER TO PAGE-NUM
+               WRITE REPORT-DATA FROM REPORT-TITLE-LINE
+                   AFTER ADVANCING PAGE
+               WRITE REPORT-DATA FROM COLUMN-HEADING-LINE-1
+                   AFTER ADVANCING 2 LINES
+               WRITE REPORT-DATA FROM COLUMN-HEADING-LINE-2
+                   AFTER ADVANCING 1 LINE
+               MOVE SPACES TO REPORT-DATA
+               WRITE REPORT-DATA
+                   AFTER ADVANCING 1 LINE
+               MOVE ZERO TO WS-LINE-COUNTER
+           END-IF
+           PERFORM C010-CALCULATE-VALUES
+           PERFORM C020-ACCUMULATE-TOTALS
+           PERFORM C030-WRITE-DETAIL-OUTPUT
+           ADD 1 TO WS-LINE-COUNTER
+           PERFORM B030-READ-INPUT.
+      *
+       B050-WRITE-TOTALS.
+           MOVE WS-TOTAL-YTD-SALES TO TL-TOTAL-YTD-SALES
+           MOVE WS-TOTAL-YTD-RETURNS TO TL-TOTAL-YTD-RETURNS
+           MOVE WS-TOTAL-YTD-NET TO TL-TOTAL-YTD-NET
+           WRITE REPORT-DATA FROM TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+      *
+       C010-CALCULATE-VALUES.
+           MOVE SP-YTD-SALES TO WS-YTD-SALES
+           MOVE SP-YTD-RETURNS TO WS-YTD-RETURNS
+           SUBTRACT WS-YTD-RETURNS FROM WS-YTD-SALES
+               GIVING WS-YTD-NET.
+      *
+       C020-ACCUMULATE-TOTALS.
+           ADD WS-YTD-SALES TO WS-TOTAL-YTD-SALES
+           ADD WS-YTD-RETURNS TO WS-TOTAL-YTD-RETURNS
+           ADD WS-YTD-NET TO WS-TOTAL-YTD-NET.
+      *
+       C030-WRITE-DETAIL-OUTPUT.
+           MOVE SP-NUMBER TO DL-NUMBER
+           MOVE SP-NAME TO DL-NAME
+           MOVE WS-YTD-SALES TO DL-YTD-SALES
+           MOVE WS-YTD-RETURNS TO DL-YTD-RETURNS
+           MOVE WS-YTD-NET TO DL-YTD-NET
+           WRITE REPORT-DATA FROM DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
